@@ -0,0 +1,24 @@
+      ******************************************************************
+      * COPYBOOK: DIASMES.cpy
+      * OBJETIVO: TABELA DE QUANTIDADE MAXIMA DE DIAS POR MES, USADA
+      *           PELA VALIDACAO DE DATA EM 0002-MENSAGEM. FEVEREIRO
+      *           FICA COM 28 NESTA TABELA; O ANO BISSEXTO E TRATADO
+      *           A PARTE NA PROPRIA VALIDACAO.
+      ******************************************************************
+       01 DIASMES-DADOS.
+           05 FILLER PIC X(04) VALUE "0131".
+           05 FILLER PIC X(04) VALUE "0228".
+           05 FILLER PIC X(04) VALUE "0331".
+           05 FILLER PIC X(04) VALUE "0430".
+           05 FILLER PIC X(04) VALUE "0531".
+           05 FILLER PIC X(04) VALUE "0630".
+           05 FILLER PIC X(04) VALUE "0731".
+           05 FILLER PIC X(04) VALUE "0831".
+           05 FILLER PIC X(04) VALUE "0930".
+           05 FILLER PIC X(04) VALUE "1031".
+           05 FILLER PIC X(04) VALUE "1130".
+           05 FILLER PIC X(04) VALUE "1231".
+       01 DIASMES-TABELA REDEFINES DIASMES-DADOS.
+           05 DIASMES-ITEM OCCURS 12 TIMES INDEXED BY DIASMES-IDX.
+               10 DIASMES-NUM     PIC 9(02).
+               10 DIASMES-MAX     PIC 9(02).
