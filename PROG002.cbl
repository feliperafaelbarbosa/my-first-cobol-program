@@ -0,0 +1,271 @@
+      ******************************************************************
+      * PROGRAMADOR: FELIPE RAFAEL BARBOSA
+      * DATA: 09/08/2026
+      * OBJETIVO: RESUMO MENSAL A PARTIR DA TRILHA DE AUDITORIA DO
+      *           PROG001A (AUDTRL) - UMA LINHA POR DIA PROCESSADO E
+      *           CONTAGEM DE QUANTOS DIAS CAIRAM EM CADA RAMO DE
+      *           0003-NOME.
+      ******************************************************************
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR  DESCRICAO
+      * 09/08/2026 FRB    VERSAO INICIAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG002.
+      *------------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDTRL-FILE ASSIGN TO "AUDTRL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDTRL.
+
+           SELECT RPTPARM-FILE ASSIGN TO "RPTPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RPTPARM.
+
+           SELECT RPTOUT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RPTOUT.
+      *------------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDTRL-FILE
+           RECORDING MODE IS F.
+       COPY "AUDREC.cpy".
+
+       FD  RPTPARM-FILE
+           RECORDING MODE IS F.
+       COPY "RPTPARM.cpy".
+
+       FD  RPTOUT-FILE
+           RECORDING MODE IS F.
+       01 RPTOUT-LINHA            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-AUDTRL            PIC X(02) VALUE SPACES.
+       01 WS-FS-RPTPARM           PIC X(02) VALUE SPACES.
+       01 WS-FS-RPTOUT            PIC X(02) VALUE SPACES.
+       01 WS-SW-AUDTRL-ABERTO     PIC X(01) VALUE "N".
+           88 WS-AUDTRL-ABERTO            VALUE "S".
+
+       01 WS-ANO-MES-ALVO         PIC X(06) VALUE SPACES.
+       01 WS-DATA-SISTEMA         PIC X(08) VALUE SPACES.
+
+       01 WS-LINHA-DETALHE.
+           05 WS-LD-DATA          PIC X(10).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 WS-LD-NOME          PIC X(25).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 WS-LD-NOME2         PIC X(25).
+
+      *-----------------------------------------------------------------
+      * TABELA DE CONTAGEM POR RAMO (POR AUDTRL-COD-REGRA - O TEXTO EM
+      * AUDTRL-NOME E SO GUARDADO PARA EXIBICAO, POIS PODE SER
+      * ALTERADO A QUALQUER MOMENTO PELO CADASTRO DE SAUDACOES)
+      *-----------------------------------------------------------------
+       01 WS-RAMO-QTDE-ITENS      PIC 9(02) VALUE ZEROS.
+       01 WS-RAMO-TABELA.
+           05 WS-RAMO-ITEM OCCURS 20 TIMES INDEXED BY WS-RAMO-IDX.
+               10 WS-RAMO-COD-REGRA PIC X(02).
+               10 WS-RAMO-NOME    PIC X(25).
+               10 WS-RAMO-QTDE    PIC 9(04).
+       01 WS-SW-RAMO-ACHADO       PIC X(01) VALUE "N".
+           88 WS-RAMO-ACHADO              VALUE "S".
+
+       01 WS-TOTAL-DIAS           PIC 9(04) VALUE ZEROS.
+       01 WS-TOTAL-DATAS-INVALIDAS PIC 9(04) VALUE ZEROS.
+      *        DIAS EM QUE 0002-20-VALIDAR-DATA REJEITOU A DATA E
+      *        0003-NOME NUNCA CHEGOU A DECIDIR UMA REGRA DE SAUDACAO -
+      *        NAO ENTRAM NA TABELA DE RAMOS, POIS NAO REPRESENTAM UM
+      *        RAMO DE 0003-NOME.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0001-PROCESSAR.
+           DISPLAY "INICIO DO PROGRAMA"
+           PERFORM 0002-INICIALIZAR
+           PERFORM 0003-PROCESSAR-REGISTRO
+               UNTIL WS-FS-AUDTRL NOT EQUAL "00"
+           PERFORM 0004-IMPRIMIR-RESUMO
+           PERFORM 9999-FINALIZAR
+           .
+       0001-END.
+      *-----------------------------------------------------------------
+       0002-INICIALIZAR.
+           DISPLAY "0002-INICIALIZAR"
+           PERFORM 0002-10-OBTER-PARAMETRO
+
+           DISPLAY "RESUMO MENSAL PARA: " WS-ANO-MES-ALVO
+
+           OPEN INPUT AUDTRL-FILE
+           OPEN OUTPUT RPTOUT-FILE
+
+           MOVE "DATA       NOME                      NOME2" TO
+               RPTOUT-LINHA
+           WRITE RPTOUT-LINHA
+
+           IF WS-FS-AUDTRL EQUAL "00"
+               SET WS-AUDTRL-ABERTO TO TRUE
+               PERFORM 0002-20-LER-AUDTRL
+           ELSE
+               MOVE "10" TO WS-FS-AUDTRL
+           END-IF
+           .
+       0002-END.
+      *-----------------------------------------------------------------
+      * 0002-10-OBTER-PARAMETRO
+      * LE O CARTAO DE PARAMETRO RPTPARM COM O ANO/MES (AAAAMM)
+      * DESEJADO. QUANDO EM BRANCO OU AUSENTE, USA O ANO/MES CORRENTE.
+      *-----------------------------------------------------------------
+       0002-10-OBTER-PARAMETRO.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           MOVE WS-DATA-SISTEMA(1:6) TO WS-ANO-MES-ALVO
+
+           OPEN INPUT RPTPARM-FILE
+           IF WS-FS-RPTPARM EQUAL "00"
+               READ RPTPARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RPTPARM-ANO-MES NOT EQUAL SPACES
+                           MOVE RPTPARM-ANO-MES TO WS-ANO-MES-ALVO
+                       END-IF
+               END-READ
+               CLOSE RPTPARM-FILE
+           END-IF
+           .
+       0002-10-END.
+      *-----------------------------------------------------------------
+      * 0002-20-LER-AUDTRL
+      *-----------------------------------------------------------------
+       0002-20-LER-AUDTRL.
+           READ AUDTRL-FILE
+               AT END
+                   MOVE "10" TO WS-FS-AUDTRL
+           END-READ
+           .
+       0002-20-END.
+      *-----------------------------------------------------------------
+      * 0003-PROCESSAR-REGISTRO
+      * PARA CADA REGISTRO DA TRILHA DE AUDITORIA DO MES ALVO, IMPRIME
+      * A LINHA DE DETALHE E ACUMULA A CONTAGEM POR RAMO DE 0003-NOME.
+      * REGISTROS COM AUDTRL-COD-REGRA EM BRANCO VIERAM DE UMA DATA
+      * REJEITADA POR 0002-20-VALIDAR-DATA - 0003-NOME NUNCA DECIDIU
+      * UM RAMO NESSE CASO, ENTAO SAO CONTADOS A PARTE.
+      *-----------------------------------------------------------------
+       0003-PROCESSAR-REGISTRO.
+           IF AUDTRL-DATA(1:6) EQUAL WS-ANO-MES-ALVO
+               PERFORM 0003-10-GRAVAR-DETALHE
+               IF AUDTRL-COD-REGRA EQUAL SPACES
+                   ADD 1 TO WS-TOTAL-DATAS-INVALIDAS
+               ELSE
+                   PERFORM 0003-20-ACUMULAR-RAMO
+               END-IF
+           END-IF
+
+           PERFORM 0002-20-LER-AUDTRL
+           .
+       0003-END.
+      *-----------------------------------------------------------------
+      * 0003-10-GRAVAR-DETALHE
+      *-----------------------------------------------------------------
+       0003-10-GRAVAR-DETALHE.
+           MOVE SPACES TO WS-LINHA-DETALHE
+           MOVE AUDTRL-DATA(7:2) TO WS-LD-DATA(1:2)
+           MOVE "/"              TO WS-LD-DATA(3:1)
+           MOVE AUDTRL-DATA(5:2) TO WS-LD-DATA(4:2)
+           MOVE "/"              TO WS-LD-DATA(6:1)
+           MOVE AUDTRL-DATA(1:4) TO WS-LD-DATA(7:4)
+           MOVE AUDTRL-NOME      TO WS-LD-NOME
+           MOVE AUDTRL-NOME2     TO WS-LD-NOME2
+
+           MOVE WS-LINHA-DETALHE TO RPTOUT-LINHA
+           WRITE RPTOUT-LINHA
+           ADD 1 TO WS-TOTAL-DIAS
+           .
+       0003-10-END.
+      *-----------------------------------------------------------------
+      * 0003-20-ACUMULAR-RAMO
+      * PROCURA O VALOR DE AUDTRL-COD-REGRA NA TABELA DE RAMOS; QUANDO
+      * NAO ENCONTRADO, CRIA UMA NOVA LINHA NA TABELA COM CONTADOR
+      * ZERADO.
+      *-----------------------------------------------------------------
+       0003-20-ACUMULAR-RAMO.
+           SET WS-SW-RAMO-ACHADO TO "N"
+
+           SET WS-RAMO-IDX TO 1
+           PERFORM WS-RAMO-QTDE-ITENS TIMES
+               IF WS-RAMO-COD-REGRA(WS-RAMO-IDX) EQUAL
+                       AUDTRL-COD-REGRA
+                   ADD 1 TO WS-RAMO-QTDE(WS-RAMO-IDX)
+                   SET WS-RAMO-ACHADO TO TRUE
+               END-IF
+               SET WS-RAMO-IDX UP BY 1
+           END-PERFORM
+
+           IF NOT WS-RAMO-ACHADO
+               ADD 1 TO WS-RAMO-QTDE-ITENS
+               SET WS-RAMO-IDX TO WS-RAMO-QTDE-ITENS
+               MOVE AUDTRL-COD-REGRA TO WS-RAMO-COD-REGRA(WS-RAMO-IDX)
+               MOVE AUDTRL-NOME      TO WS-RAMO-NOME(WS-RAMO-IDX)
+               MOVE 1 TO WS-RAMO-QTDE(WS-RAMO-IDX)
+           END-IF
+           .
+       0003-20-END.
+      *-----------------------------------------------------------------
+      * 0004-IMPRIMIR-RESUMO
+      *-----------------------------------------------------------------
+       0004-IMPRIMIR-RESUMO.
+           MOVE SPACES TO RPTOUT-LINHA
+           WRITE RPTOUT-LINHA
+
+           MOVE "RESUMO POR RAMO:" TO RPTOUT-LINHA
+           WRITE RPTOUT-LINHA
+
+           SET WS-RAMO-IDX TO 1
+           PERFORM WS-RAMO-QTDE-ITENS TIMES
+               PERFORM 0004-10-GRAVAR-LINHA-RAMO
+               SET WS-RAMO-IDX UP BY 1
+           END-PERFORM
+
+           MOVE SPACES TO RPTOUT-LINHA
+           STRING "DATAS INVALIDAS: " DELIMITED BY SIZE
+                  WS-TOTAL-DATAS-INVALIDAS DELIMITED BY SIZE
+                  INTO RPTOUT-LINHA
+           WRITE RPTOUT-LINHA
+
+           MOVE SPACES TO RPTOUT-LINHA
+           STRING "TOTAL DE DIAS PROCESSADOS: " DELIMITED BY SIZE
+                  WS-TOTAL-DIAS DELIMITED BY SIZE
+                  INTO RPTOUT-LINHA
+           WRITE RPTOUT-LINHA
+
+           IF WS-AUDTRL-ABERTO
+               CLOSE AUDTRL-FILE
+           END-IF
+           CLOSE RPTOUT-FILE
+           .
+       0004-END.
+      *-----------------------------------------------------------------
+      * 0004-10-GRAVAR-LINHA-RAMO
+      *-----------------------------------------------------------------
+       0004-10-GRAVAR-LINHA-RAMO.
+           MOVE SPACES TO RPTOUT-LINHA
+           STRING "REGRA " DELIMITED BY SIZE
+                  WS-RAMO-COD-REGRA(WS-RAMO-IDX) DELIMITED BY SIZE
+                  " (" DELIMITED BY SIZE
+                  WS-RAMO-NOME(WS-RAMO-IDX) DELIMITED BY SIZE
+                  ") - " DELIMITED BY SIZE
+                  WS-RAMO-QTDE(WS-RAMO-IDX) DELIMITED BY SIZE
+                  " DIA(S)" DELIMITED BY SIZE
+                  INTO RPTOUT-LINHA
+           WRITE RPTOUT-LINHA
+           .
+       0004-10-END.
+      *-----------------------------------------------------------------
+       9999-FINALIZAR.
+           DISPLAY "FIM DO PROGRAMA"
+           STOP RUN
+           .
+       9999-END.
