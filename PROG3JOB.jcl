@@ -0,0 +1,25 @@
+//PROG3JOB JOB (ACCT),'FELIPE BARBOSA',CLASS=A,MSGCLASS=H,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* JOBNAME : PROG3JOB
+//* OBJETIVO: MANUTENCAO AD HOC DO CADASTRO DE SAUDACOES (GREETTB)
+//*           USADO PELO PROG001A. A OPERACAO PREENCHE O DD GREETMNT
+//*           COM AS TRANSACOES DESEJADAS (A=INCLUIR/ALTERAR,
+//*           D=EXCLUIR) E SUBMETE ESTE JOB SEPARADO DO CICLO
+//*           NOTURNO DO PROG1JOB.
+//*
+//* HISTORICO DE ALTERACOES
+//* DATA       AUTOR  DESCRICAO
+//* 09/08/2026 FRB    VERSAO INICIAL.
+//*
+//* REINICIO: ESTE JOB E DE UM UNICO STEP E IDEMPOTENTE EM RELACAO
+//* AS SUAS PROPRIAS TRANSACOES (REAPLICAR A MESMA TRANSACAO "A"
+//* SO REGRAVA O MESMO TEXTO). SE O STEP FALHAR, CORRIJA O DD
+//* GREETMNT E RESSUBMETA O JOB INTEIRO - NAO HA STEP ANTERIOR A
+//* PULAR.
+//*
+//PROG003  EXEC PGM=PROG003
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//GREETTB  DD DSN=PROD.PROG001.GREETTB,DISP=OLD
+//GREETMNT DD DSN=PROD.PROG001.GREETMNT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
