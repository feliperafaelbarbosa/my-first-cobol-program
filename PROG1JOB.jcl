@@ -0,0 +1,64 @@
+//PROG1JOB JOB (ACCT),'FELIPE BARBOSA',CLASS=A,MSGCLASS=H,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* JOBNAME : PROG1JOB
+//* OBJETIVO: EXECUTA O PROCESSAMENTO DIARIO DO PROG001A E, SOMENTE
+//*           SE O STEP TERMINAR LIMPO (RC=0000), DISPARA O RESUMO
+//*           MENSAL PROG002 SOBRE A TRILHA DE AUDITORIA (AUDTRL)
+//*           GERADA PELO PRIMEIRO STEP.
+//*
+//* HISTORICO DE ALTERACOES
+//* DATA       AUTOR  DESCRICAO
+//* 09/08/2026 FRB    VERSAO INICIAL.
+//*
+//* -----------------------------------------------------------------
+//* REINICIO (RESTART)
+//* -----------------------------------------------------------------
+//* SE O STEP PROG001 ABENDAR OU TERMINAR COM RC DIFERENTE DE ZERO:
+//*   1) CONSULTE O DD DATEXC DESTE JOB - SE HOUVER REGISTRO GRAVADO
+//*      HOJE, A DATA ACEITA PELO SISTEMA NAO ERA UMA DATA DE
+//*      CALENDARIO VALIDA; CORRIJA O RELOGIO OU FORNECA UM
+//*      RUNPARM COM A DATA/HORA CORRETA PARA REPROCESSAR O DIA.
+//*   2) CORRIGIDA A CAUSA, RESSUBMETA ESTE JOB COM
+//*        RESTART=(PROG001)
+//*      NO CARTAO DE JOB (OU NO PAINEL DE SUBMISSAO) PARA REFAZER
+//*      SOMENTE O STEP PROG001 E TUDO A PARTIR DELE.
+//* SE O STEP PROG001 TERMINOU LIMPO (RC=0000) MAS O PROG002 FALHOU
+//* OU PRECISA SER REFEITO SOZINHO (POR EXEMPLO, PARA UM RPTPARM
+//* DIFERENTE):
+//*   - RESSUBMETA COM RESTART=(PROG002). NESTE CASO, NAO HA
+//*     REPROCESSAMENTO DE CALHOLD/RUNPARM/SEQCTL/GREETTB; O STEP
+//*     PROG002 APENAS RELÊ A TRILHA AUDTRL JA GRAVADA.
+//* NUNCA REINICIE A PARTIR DO PROG002 SE O PROG001 AINDA NAO TIVER
+//* CONCLUIDO COM RC=0000 NA EXECUCAO QUE SE QUER RECUPERAR - O
+//* RESUMO FICARIA INCOMPLETO PARA O DIA EM QUESTAO.
+//* -----------------------------------------------------------------
+//*
+//PROG001  EXEC PGM=PROG001A
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CALHOLD  DD DSN=PROD.PROG001.CALHOLD,DISP=SHR
+//AUDTRL   DD DSN=PROD.PROG001.AUDTRL,
+//            DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=88),
+//            SPACE=(TRK,(5,5),RLSE)
+//RUNPARM  DD DSN=PROD.PROG001.RUNPARM,DISP=SHR
+//SEQCTL   DD DSN=PROD.PROG001.SEQCTL,DISP=OLD
+//NOTIFY   DD DSN=PROD.PROG001.NOTIFY,
+//            DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=64),
+//            SPACE=(TRK,(1,1),RLSE)
+//DATEXC   DD DSN=PROD.PROG001.DATEXC,
+//            DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=49),
+//            SPACE=(TRK,(1,1),RLSE)
+//GREETTB  DD DSN=PROD.PROG001.GREETTB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* SO EXECUTA O RESUMO MENSAL SE O STEP PROG001 TERMINOU COM RC=0000
+//*
+//PROG002  EXEC PGM=PROG002,COND=(0,NE,PROG001)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//AUDTRL   DD DSN=PROD.PROG001.AUDTRL,DISP=SHR
+//RPTPARM  DD DSN=PROD.PROG001.RPTPARM,DISP=SHR
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
