@@ -0,0 +1,14 @@
+      ******************************************************************
+      * COPYBOOK: GREETTB.cpy
+      * OBJETIVO: LAYOUT DO ARQUIVO DE SAUDACOES (GREETTB) MANTIDO PELA
+      *           OPERACAO ATRAVES DO PROGRAMA DE MANUTENCAO PROG003.
+      *           SUBSTITUI OS LITERAIS FIXOS QUE EXISTIAM EM 0003-NOME.
+      * CODIGOS DE REGRA (GREETTB-COD-REGRA):
+      *   01 = HORA 01, MINUTO MAIOR QUE 50
+      *   02 = HORA 01, MINUTO MENOR OU IGUAL A 50
+      *   03 = DATA ESTA NO CALENDARIO DE EXCECOES (CALHOLD)
+      *   04 = DEMAIS CASOS (PADRAO)
+      ******************************************************************
+       01 GREETTB-RECORD.
+           05 GREETTB-COD-REGRA   PIC X(02).
+           05 GREETTB-TEXTO       PIC X(25).
