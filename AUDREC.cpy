@@ -0,0 +1,23 @@
+      ******************************************************************
+      * COPYBOOK: AUDREC.cpy
+      * OBJETIVO: LAYOUT DO REGISTRO DA TRILHA DE AUDITORIA (AUDTRL)
+      *           GRAVADA A CADA EXECUCAO DO PROG001A, PARA CONCILIACAO
+      *           DIARIA.
+      ******************************************************************
+       01 AUDTRL-RECORD.
+           05 AUDTRL-DATA         PIC X(08).
+      *        DATA DE EXECUCAO - AAAAMMDD
+           05 AUDTRL-HORA         PIC X(06).
+      *        HORA DE EXECUCAO - HHMMSS
+           05 AUDTRL-NOME         PIC X(25).
+      *        VALOR RESOLVIDO DE WS-NOME
+           05 AUDTRL-NOME2        PIC X(25).
+      *        VALOR RESOLVIDO DE WS-NOME2 (NOME DO MES)
+           05 AUDTRL-PARAGRAFO    PIC X(14).
+      *        PARAGRAFO DE CONCLUSAO DA EXECUCAO
+           05 AUDTRL-SEQ-LOTE     PIC 9(08).
+      *        NUMERO SEQUENCIAL DE LOTE DA EXECUCAO
+           05 AUDTRL-COD-REGRA    PIC X(02).
+      *        CODIGO DA REGRA DE SAUDACAO QUE RESOLVEU AUDTRL-NOME
+      *        (VER GREETTB.cpy) - NAO DEPENDE DO TEXTO CADASTRADO,
+      *        QUE PODE SER ALTERADO PELO PROG003 A QUALQUER MOMENTO.
