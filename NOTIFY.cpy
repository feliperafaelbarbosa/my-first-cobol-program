@@ -0,0 +1,13 @@
+      ******************************************************************
+      * COPYBOOK: NOTIFY.cpy
+      * OBJETIVO: LAYOUT DO ARQUIVO DE INTERFACE (NOTIFY) GRAVADO NO
+      *           DIRETORIO DE COLETA PARA OS JOBS A JUSANTE QUE HOJE
+      *           FAZEM SCREEN-SCRAPING DO SYSOUT DO PROG001A.
+      ******************************************************************
+       01 NOTIFY-RECORD.
+           05 NOTIFY-DATA         PIC X(08).
+      *        AAAAMMDD
+           05 NOTIFY-HORA         PIC X(06).
+      *        HHMMSS
+           05 NOTIFY-NOME         PIC X(25).
+           05 NOTIFY-NOME2        PIC X(25).
