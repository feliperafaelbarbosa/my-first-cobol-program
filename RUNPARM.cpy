@@ -0,0 +1,17 @@
+      ******************************************************************
+      * COPYBOOK: RUNPARM.cpy
+      * OBJETIVO: LAYOUT DO CARTAO DE PARAMETRO DE DATA/HORA DE
+      *           EXECUCAO (RUNPARM), USADO PARA REPROCESSAR UM DIA
+      *           PERDIDO SEM DEPENDER DO RELOGIO DO SISTEMA, E DO
+      *           IDIOMA DE SAIDA DO NOME DO MES (WS-NOME2).
+      *           QUANDO EM BRANCO, O PROG001A USA ACCEPT FROM DATE/TIME
+      *           E O IDIOMA PADRAO "PT".
+      ******************************************************************
+       01 RUNPARM-RECORD.
+           05 RUNPARM-DATA        PIC X(08).
+      *        AAAAMMDD DE SUBSTITUICAO, OU ESPACOS
+           05 RUNPARM-HORA        PIC X(06).
+      *        HHMMSS DE SUBSTITUICAO, OU ESPACOS
+           05 RUNPARM-IDIOMA      PIC X(02).
+      *        "PT" OU "EN" PARA O NOME DO MES EM MESTAB.cpy, OU
+      *        ESPACOS PARA MANTER O PADRAO "PT"
