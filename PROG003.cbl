@@ -0,0 +1,242 @@
+      ******************************************************************
+      * PROGRAMADOR: FELIPE RAFAEL BARBOSA
+      * DATA: 09/08/2026
+      * OBJETIVO: MANUTENCAO DO CADASTRO DE SAUDACOES (GREETTB) USADO
+      *           PELO PROG001A, ATRAVES DE UM ARQUIVO DE TRANSACOES
+      *           (GREETMNT), SEM NECESSIDADE DE RECOMPILAR PROG001A
+      *           PARA ALTERAR OS TEXTOS.
+      ******************************************************************
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR  DESCRICAO
+      * 09/08/2026 FRB    VERSAO INICIAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG003.
+      *------------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GREETTB-FILE ASSIGN TO "GREETTB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-GREETTB.
+
+           SELECT GREETMNT-FILE ASSIGN TO "GREETMNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-GREETMNT.
+      *------------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GREETTB-FILE
+           RECORDING MODE IS F.
+       COPY "GREETTB.cpy".
+
+       FD  GREETMNT-FILE
+           RECORDING MODE IS F.
+       COPY "GREETMNT.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-GREETTB           PIC X(02) VALUE SPACES.
+       01 WS-FS-GREETMNT          PIC X(02) VALUE SPACES.
+       01 WS-SW-GREETMNT-ABERTO   PIC X(01) VALUE "N".
+           88 WS-GREETMNT-ABERTO          VALUE "S".
+
+       01 WS-QTDE-TRANSACOES      PIC 9(04) VALUE ZEROS.
+       01 WS-QTDE-REJEITADAS      PIC 9(04) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * TABELA EM MEMORIA DO CADASTRO DE SAUDACOES
+      *-----------------------------------------------------------------
+       01 WS-GREET-QTDE           PIC 9(04) VALUE ZEROS.
+       01 WS-GREET-TABELA.
+           05 WS-GREET-ITEM OCCURS 100 TIMES INDEXED BY WS-GREET-IDX.
+               10 WS-GREET-REGRA  PIC X(02).
+               10 WS-GREET-TEXTO  PIC X(25).
+       01 WS-SW-REGRA-ACHADA      PIC X(01) VALUE "N".
+           88 WS-REGRA-ACHADA             VALUE "S".
+       01 WS-POS-REGRA            PIC 9(04) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0001-PROCESSAR.
+           DISPLAY "INICIO DO PROGRAMA"
+           PERFORM 0002-INICIALIZAR
+           PERFORM 0003-PROCESSAR-TRANSACAO
+               UNTIL WS-FS-GREETMNT NOT EQUAL "00"
+           PERFORM 0004-REGRAVAR-GREETTB
+           PERFORM 9999-FINALIZAR
+           .
+       0001-END.
+      *-----------------------------------------------------------------
+      * 0002-INICIALIZAR
+      * CARREGA O CADASTRO ATUAL DE SAUDACOES EM MEMORIA E ABRE O
+      * ARQUIVO DE TRANSACOES.
+      *-----------------------------------------------------------------
+       0002-INICIALIZAR.
+           DISPLAY "0002-INICIALIZAR"
+           OPEN INPUT GREETTB-FILE
+           IF WS-FS-GREETTB EQUAL "00"
+               PERFORM UNTIL WS-FS-GREETTB NOT EQUAL "00"
+                   READ GREETTB-FILE
+                       AT END
+                           MOVE "10" TO WS-FS-GREETTB
+                       NOT AT END
+                           IF WS-GREET-QTDE EQUAL 100
+                               DISPLAY "GREETTB CHEIA, IGNORADO: "
+                                   GREETTB-COD-REGRA
+                           ELSE
+                               ADD 1 TO WS-GREET-QTDE
+                               MOVE GREETTB-COD-REGRA TO
+                                   WS-GREET-REGRA(WS-GREET-QTDE)
+                               MOVE GREETTB-TEXTO TO
+                                   WS-GREET-TEXTO(WS-GREET-QTDE)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE GREETTB-FILE
+           END-IF
+
+           OPEN INPUT GREETMNT-FILE
+           IF WS-FS-GREETMNT EQUAL "00"
+               SET WS-GREETMNT-ABERTO TO TRUE
+               PERFORM 0002-10-LER-TRANSACAO
+           ELSE
+               MOVE "10" TO WS-FS-GREETMNT
+           END-IF
+           .
+       0002-END.
+      *-----------------------------------------------------------------
+      * 0002-10-LER-TRANSACAO
+      *-----------------------------------------------------------------
+       0002-10-LER-TRANSACAO.
+           READ GREETMNT-FILE
+               AT END
+                   MOVE "10" TO WS-FS-GREETMNT
+               NOT AT END
+                   MOVE "00" TO WS-FS-GREETMNT
+           END-READ
+           .
+       0002-10-END.
+      *-----------------------------------------------------------------
+      * 0003-PROCESSAR-TRANSACAO
+      * APLICA UMA TRANSACAO DE INCLUSAO/ALTERACAO (A) OU EXCLUSAO (D)
+      * SOBRE A TABELA EM MEMORIA E PASSA PARA A PROXIMA.
+      *-----------------------------------------------------------------
+       0003-PROCESSAR-TRANSACAO.
+           ADD 1 TO WS-QTDE-TRANSACOES
+           PERFORM 0003-05-LOCALIZAR-REGRA
+
+           EVALUATE TRUE
+               WHEN GREETMNT-ACAO EQUAL "A"
+                   PERFORM 0003-10-INCLUIR-ALTERAR
+               WHEN GREETMNT-ACAO EQUAL "D"
+                   PERFORM 0003-20-EXCLUIR
+               WHEN OTHER
+                   ADD 1 TO WS-QTDE-REJEITADAS
+                   DISPLAY "TRANSACAO REJEITADA - ACAO INVALIDA: "
+                       GREETMNT-ACAO
+           END-EVALUATE
+
+           PERFORM 0002-10-LER-TRANSACAO
+           .
+       0003-END.
+      *-----------------------------------------------------------------
+      * 0003-05-LOCALIZAR-REGRA
+      * PROCURA GREETMNT-COD-REGRA NA TABELA EM MEMORIA.
+      *-----------------------------------------------------------------
+       0003-05-LOCALIZAR-REGRA.
+           SET WS-SW-REGRA-ACHADA TO "N"
+           MOVE ZEROS TO WS-POS-REGRA
+
+           SET WS-GREET-IDX TO 1
+           PERFORM WS-GREET-QTDE TIMES
+               IF WS-GREET-REGRA(WS-GREET-IDX) EQUAL
+                       GREETMNT-COD-REGRA
+                   SET WS-REGRA-ACHADA TO TRUE
+                   SET WS-POS-REGRA TO WS-GREET-IDX
+               END-IF
+               SET WS-GREET-IDX UP BY 1
+           END-PERFORM
+           .
+       0003-05-END.
+      *-----------------------------------------------------------------
+      * 0003-10-INCLUIR-ALTERAR
+      *-----------------------------------------------------------------
+       0003-10-INCLUIR-ALTERAR.
+           IF WS-REGRA-ACHADA
+               MOVE GREETMNT-TEXTO TO WS-GREET-TEXTO(WS-POS-REGRA)
+           ELSE
+               IF WS-GREET-QTDE EQUAL 100
+                   ADD 1 TO WS-QTDE-REJEITADAS
+                   DISPLAY "TRANSACAO REJEITADA - TABELA CHEIA: "
+                       GREETMNT-COD-REGRA
+               ELSE
+                   ADD 1 TO WS-GREET-QTDE
+                   MOVE GREETMNT-COD-REGRA TO
+                       WS-GREET-REGRA(WS-GREET-QTDE)
+                   MOVE GREETMNT-TEXTO TO
+                       WS-GREET-TEXTO(WS-GREET-QTDE)
+               END-IF
+           END-IF
+           .
+       0003-10-END.
+      *-----------------------------------------------------------------
+      * 0003-20-EXCLUIR
+      * DESLOCA AS ENTRADAS SEGUINTES UMA POSICAO PARA TRAS, REMOVENDO
+      * A REGRA LOCALIZADA.
+      *-----------------------------------------------------------------
+       0003-20-EXCLUIR.
+           IF NOT WS-REGRA-ACHADA
+               ADD 1 TO WS-QTDE-REJEITADAS
+               DISPLAY "TRANSACAO REJEITADA - REGRA NAO ENCONTRADA: "
+                   GREETMNT-COD-REGRA
+           ELSE
+               SET WS-GREET-IDX TO WS-POS-REGRA
+               PERFORM 0003-25-DESLOCAR-REGRA
+                   UNTIL WS-GREET-IDX NOT LESS WS-GREET-QTDE
+               SUBTRACT 1 FROM WS-GREET-QTDE
+           END-IF
+           .
+       0003-20-END.
+      *-----------------------------------------------------------------
+      * 0003-25-DESLOCAR-REGRA
+      *-----------------------------------------------------------------
+       0003-25-DESLOCAR-REGRA.
+           MOVE WS-GREET-REGRA(WS-GREET-IDX + 1) TO
+               WS-GREET-REGRA(WS-GREET-IDX)
+           MOVE WS-GREET-TEXTO(WS-GREET-IDX + 1) TO
+               WS-GREET-TEXTO(WS-GREET-IDX)
+           SET WS-GREET-IDX UP BY 1
+           .
+       0003-25-END.
+      *-----------------------------------------------------------------
+      * 0004-REGRAVAR-GREETTB
+      * GRAVA A TABELA EM MEMORIA, JA COM AS TRANSACOES APLICADAS, NO
+      * LUGAR DO ARQUIVO GREETTB ANTERIOR.
+      *-----------------------------------------------------------------
+       0004-REGRAVAR-GREETTB.
+           IF WS-GREETMNT-ABERTO
+               CLOSE GREETMNT-FILE
+           END-IF
+
+           OPEN OUTPUT GREETTB-FILE
+
+           SET WS-GREET-IDX TO 1
+           PERFORM WS-GREET-QTDE TIMES
+               MOVE WS-GREET-REGRA(WS-GREET-IDX) TO GREETTB-COD-REGRA
+               MOVE WS-GREET-TEXTO(WS-GREET-IDX) TO GREETTB-TEXTO
+               WRITE GREETTB-RECORD
+               SET WS-GREET-IDX UP BY 1
+           END-PERFORM
+
+           CLOSE GREETTB-FILE
+
+           DISPLAY "TRANSACOES LIDAS.....: " WS-QTDE-TRANSACOES
+           DISPLAY "TRANSACOES REJEITADAS: " WS-QTDE-REJEITADAS
+           DISPLAY "REGRAS NO CADASTRO...: " WS-GREET-QTDE
+           .
+       0004-END.
+      *-----------------------------------------------------------------
+       9999-FINALIZAR.
+           DISPLAY "FIM DO PROGRAMA"
+           STOP RUN.
+       9999-END.
