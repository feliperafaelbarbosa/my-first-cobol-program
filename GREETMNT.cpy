@@ -0,0 +1,13 @@
+      ******************************************************************
+      * COPYBOOK: GREETMNT.cpy
+      * OBJETIVO: LAYOUT DO ARQUIVO DE TRANSACOES DE MANUTENCAO DO
+      *           CADASTRO DE SAUDACOES (GREETTB), LIDO PELO PROGRAMA
+      *           PROG003.
+      * GREETMNT-ACAO:
+      *   A = INCLUIR OU ALTERAR O TEXTO DA REGRA INFORMADA
+      *   D = EXCLUIR A REGRA INFORMADA
+      ******************************************************************
+       01 GREETMNT-RECORD.
+           05 GREETMNT-ACAO       PIC X(01).
+           05 GREETMNT-COD-REGRA  PIC X(02).
+           05 GREETMNT-TEXTO      PIC X(25).
