@@ -1,14 +1,96 @@
       ******************************************************************
-      * PROGRAMADOR: FELIPE RAFAEL BARBOSA 
+      * PROGRAMADOR: FELIPE RAFAEL BARBOSA
       * DATA: 28/09/2025
       * OBJETIVO: PRIMEIRO PROGRAMA COBOL
-      ****************************************************************** 
+      ******************************************************************
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR  DESCRICAO
+      * 28/09/2025 FRB    VERSAO INICIAL.
+      * 09/08/2026 FRB    DIA ESPECIAL PASSA A VIR DO ARQUIVO DE
+      *                   CALENDARIO CALHOLD (CHAVE AAAAMMDD), NO LUGAR
+      *                   DO LITERAL "DIA = 04".
+      * 09/08/2026 FRB    GRAVACAO DE TRILHA DE AUDITORIA (AUDTRL) A
+      *                   CADA EXECUCAO.
+      * 09/08/2026 FRB    TABELA DE MESES COMPLETADA PARA OS 12 MESES E
+      *                   EXTERNALIZADA NO COPYBOOK MESTAB (PT/EN).
+      * 09/08/2026 FRB    LEITURA DE PARAMETRO DE DATA/HORA (RUNPARM)
+      *                   PARA REPROCESSAMENTO DE DIA PERDIDO.
+      * 09/08/2026 FRB    0004-CONDICAO1 PASSA A EMITIR NUMERO
+      *                   SEQUENCIAL DE LOTE (SEQCTL) NO LUGAR DO LACO
+      *                   FIXO DE WS-IND/WS-IND1.
+      * 09/08/2026 FRB    GRAVACAO DO ARQUIVO DE INTERFACE NOTIFY PARA
+      *                   OS JOBS A JUSANTE.
+      * 09/08/2026 FRB    VALIDACAO DE CALENDARIO DA DATA ACEITA, COM
+      *                   ARQUIVO DE EXCECAO DATEXC.
+      * 09/08/2026 FRB    TEXTOS DE SAUDACAO EXTERNALIZADOS NO ARQUIVO
+      *                   GREETTB, MANTIDO PELO PROGRAMA PROG003, NO
+      *                   LUGAR DOS LITERAIS FIXOS EM 0003-NOME.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG001A.
-      *------------------------------------------------------------------ 
-       DATA DIVISION.  
-       FILE SECTION.  
-       WORKING-STORAGE SECTION.  
+      *------------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALHOLD-FILE ASSIGN TO "CALHOLD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CALHOLD.
+
+           SELECT AUDTRL-FILE ASSIGN TO "AUDTRL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDTRL.
+
+           SELECT RUNPARM-FILE ASSIGN TO "RUNPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RUNPARM.
+
+           SELECT SEQCTL-FILE ASSIGN TO "SEQCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SEQCTL.
+
+           SELECT NOTIFY-FILE ASSIGN TO "NOTIFY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-NOTIFY.
+
+           SELECT DATEXC-FILE ASSIGN TO "DATEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-DATEXC.
+
+           SELECT GREETTB-FILE ASSIGN TO "GREETTB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-GREETTB.
+      *------------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALHOLD-FILE
+           RECORDING MODE IS F.
+       COPY "CALHOLD.cpy".
+
+       FD  AUDTRL-FILE
+           RECORDING MODE IS F.
+       COPY "AUDREC.cpy".
+
+       FD  RUNPARM-FILE
+           RECORDING MODE IS F.
+       COPY "RUNPARM.cpy".
+
+       FD  SEQCTL-FILE
+           RECORDING MODE IS F.
+       COPY "SEQCTL.cpy".
+
+       FD  NOTIFY-FILE
+           RECORDING MODE IS F.
+       COPY "NOTIFY.cpy".
+
+       FD  DATEXC-FILE
+           RECORDING MODE IS F.
+       COPY "DATEXC.cpy".
+
+       FD  GREETTB-FILE
+           RECORDING MODE IS F.
+       COPY "GREETTB.cpy".
+
+       WORKING-STORAGE SECTION.
       * YYYYMMDD 
        01 WS-DATA    PIC X(08) VALUE SPACES.  
        01 WS-DATA2   PIC X(10) VALUE SPACES.
@@ -31,9 +113,78 @@
        01 WS-NOME    PIC X(25) VALUE SPACES.
        01 WS-NOME2   PIC X(25) VALUE SPACES.
 
-       01 WS-IND     PIC 9(02) VALUE ZEROS.
-       01 WS-IND1     PIC 9(02) VALUE ZEROS.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
+      * TABELA EM MEMORIA DO ARQUIVO DE CALENDARIO (CALHOLD)
+      *-----------------------------------------------------------------
+       01 WS-FS-CALHOLD          PIC X(02) VALUE SPACES.
+       01 WS-CAL-QTDE            PIC 9(04) VALUE ZEROS.
+       01 WS-CAL-TABELA.
+           05 WS-CAL-ITEM OCCURS 200 TIMES INDEXED BY WS-CAL-IDX.
+               10 WS-CAL-DATA    PIC X(08).
+       01 WS-SW-ESPECIAL         PIC X(01) VALUE "N".
+           88 WS-DATA-ESPECIAL            VALUE "S".
+
+      *-----------------------------------------------------------------
+      * TRILHA DE AUDITORIA (AUDTRL)
+      *-----------------------------------------------------------------
+       01 WS-FS-AUDTRL           PIC X(02) VALUE SPACES.
+       01 WS-PARAGRAFO-FIM       PIC X(14) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * TABELA DE MESES (COPYBOOK - PT/EN)
+      *-----------------------------------------------------------------
+       COPY "MESTAB.cpy".
+       01 WS-IDIOMA              PIC X(02) VALUE "PT".
+
+      *-----------------------------------------------------------------
+      * PARAMETRO DE DATA/HORA DE EXECUCAO (RUNPARM)
+      *-----------------------------------------------------------------
+       01 WS-FS-RUNPARM          PIC X(02) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * NUMERO SEQUENCIAL DE LOTE (SEQCTL)
+      *-----------------------------------------------------------------
+       01 WS-FS-SEQCTL           PIC X(02) VALUE SPACES.
+       01 WS-SEQ-LOTE            PIC 9(08) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * ARQUIVO DE INTERFACE PARA OS JOBS A JUSANTE (NOTIFY)
+      *-----------------------------------------------------------------
+       01 WS-FS-NOTIFY           PIC X(02) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * VALIDACAO DA DATA ACEITA (CALENDARIO) E ARQUIVO DE EXCECAO
+      *-----------------------------------------------------------------
+       01 WS-FS-DATEXC           PIC X(02) VALUE SPACES.
+       COPY "DIASMES.cpy".
+       01 WS-SW-DATA             PIC X(01) VALUE "S".
+           88 WS-DATA-VALIDA              VALUE "S".
+           88 WS-DATA-INVALIDA            VALUE "N".
+       01 WS-DIA-NUM             PIC 9(02) VALUE ZEROS.
+       01 WS-MES-NUM             PIC 9(02) VALUE ZEROS.
+       01 WS-ANO-NUM             PIC 9(04) VALUE ZEROS.
+       01 WS-ANO-QUOCIENTE       PIC 9(04) VALUE ZEROS.
+       01 WS-DIAS-NO-MES         PIC 9(02) VALUE ZEROS.
+       01 WS-RESTO-04            PIC 9(02) VALUE ZEROS.
+       01 WS-RESTO-100           PIC 9(02) VALUE ZEROS.
+       01 WS-RESTO-400           PIC 9(03) VALUE ZEROS.
+       01 WS-SW-BISSEXTO         PIC X(01) VALUE "N".
+           88 WS-ANO-BISSEXTO             VALUE "S".
+       01 WS-MOTIVO-REJEICAO     PIC X(35) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * TABELA EM MEMORIA DO ARQUIVO DE SAUDACOES (GREETTB)
+      *-----------------------------------------------------------------
+       01 WS-FS-GREETTB          PIC X(02) VALUE SPACES.
+       01 WS-COD-REGRA           PIC X(02) VALUE SPACES.
+       01 WS-GREET-QTDE          PIC 9(04) VALUE ZEROS.
+       01 WS-GREET-TABELA.
+           05 WS-GREET-ITEM OCCURS 100 TIMES INDEXED BY WS-GREET-IDX.
+               10 WS-GREET-REGRA PIC X(02).
+               10 WS-GREET-TEXTO PIC X(25).
+       01 WS-SW-SAUDACAO-ACHADA  PIC X(01) VALUE "N".
+           88 WS-SAUDACAO-ACHADA          VALUE "S".
+      *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        
        0001-PROCESSAR.  
@@ -45,18 +196,20 @@
        0001-END.
       *----------------------------------------------------------------- 
        0002-MENSAGEM.
-           DISPLAY "0002-MENSAGEM" 
+           DISPLAY "0002-MENSAGEM"
            DISPLAY "OLA, SEJA BEM VINDO!"
-           ACCEPT WS-DATA FROM DATE YYYYMMDD
 
-           ACCEPT WS-TIME FROM TIME
-      *     DISPLAY "DATA: " WS-DATA 
+           PERFORM 0002-10-OBTER-DATA-HORA
+      *     DISPLAY "DATA: " WS-DATA
            MOVE WS-DATA(1:4) TO WS-DATA3-ANO 
            MOVE WS-DATA(5:2) TO WS-DATA3-MES 
-           MOVE WS-DATA(7:2) TO WS-DATA3-DIA 
+           MOVE WS-DATA(7:2) TO WS-DATA3-DIA
       *     DISPLAY "ANO: " WS-DATA3-ANO
       *     DISPLAY "MES: " WS-DATA3-MES
       *     DISPLAY "DIA: " WS-DATA3-DIA
+
+           PERFORM 0002-20-VALIDAR-DATA
+
            MOVE '/' TO WS-DATA3(3:1)
            MOVE '/' TO WS-DATA3(6:1)
            DISPLAY "DATA: " WS-DATA3
@@ -72,62 +225,371 @@
            DISPLAY "HORA: " WS-TIME3
            .
        0002-END.
-      *----------------------------------------------------------------- 
-       0003-NOME.
-           DISPLAY "0003-NOME" 
+      *-----------------------------------------------------------------
+      * 0002-10-OBTER-DATA-HORA
+      * LE O CARTAO DE PARAMETRO RUNPARM. QUANDO HOUVER DATA/HORA DE
+      * SUBSTITUICAO INFORMADA, USA PARA REPROCESSAR O DIA INDICADO.
+      * QUANDO O ARQUIVO NAO EXISTIR OU VIER EM BRANCO, USA O RELOGIO.
+      * O MESMO CARTAO TAMBEM PODE TRAZER O IDIOMA DE SAIDA (WS-IDIOMA)
+      * PARA O NOME DO MES EM MESTAB.cpy; EM BRANCO, MANTEM "PT".
+      *-----------------------------------------------------------------
+       0002-10-OBTER-DATA-HORA.
+           ACCEPT WS-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
 
-           IF WS-TIME3-HOR EQUAL 01 THEN
-               IF WS-TIME3-MIN GREATER 50 THEN
-                   MOVE "FELIPE RAFAEL BARBOSA" TO WS-NOME
-               ELSE
-                   MOVE "PROGRAMA 01" TO WS-NOME
-               END-IF
+           OPEN INPUT RUNPARM-FILE
+           IF WS-FS-RUNPARM EQUAL "00"
+               READ RUNPARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RUNPARM-DATA NOT EQUAL SPACES
+                           MOVE RUNPARM-DATA TO WS-DATA
+                       END-IF
+                       IF RUNPARM-HORA NOT EQUAL SPACES
+                           MOVE RUNPARM-HORA TO WS-TIME(1:6)
+                       END-IF
+                       IF RUNPARM-IDIOMA NOT EQUAL SPACES
+                           MOVE RUNPARM-IDIOMA TO WS-IDIOMA
+                       END-IF
+               END-READ
+               CLOSE RUNPARM-FILE
+           END-IF
+           .
+       0002-10-END.
+      *-----------------------------------------------------------------
+      * 0002-20-VALIDAR-DATA
+      * CONFERE SE O DIA/MES/ANO DERIVADOS DA DATA ACEITA FORMAM UMA
+      * DATA DE CALENDARIO VALIDA. QUANDO NAO FOREM, GRAVA EXCECAO EM
+      * DATEXC E DESLIGA A CHAVE WS-SW-DATA PARA QUE 0003-NOME NAO
+      * PROCESSE AS REGRAS NORMAIS COM UMA DATA INVALIDA.
+      *-----------------------------------------------------------------
+       0002-20-VALIDAR-DATA.
+           SET WS-DATA-VALIDA TO TRUE
+           MOVE SPACES TO WS-MOTIVO-REJEICAO
+           MOVE WS-DATA3-DIA TO WS-DIA-NUM
+           MOVE WS-DATA3-MES TO WS-MES-NUM
+           MOVE WS-DATA3-ANO TO WS-ANO-NUM
+
+           IF WS-MES-NUM LESS 01 OR WS-MES-NUM GREATER 12
+               SET WS-DATA-INVALIDA TO TRUE
+               MOVE "MES FORA DO INTERVALO 01-12" TO WS-MOTIVO-REJEICAO
            ELSE
-               IF WS-DATA3-DIA EQUAL 04 THEN   
-                   MOVE "COBOL DICAS" TO WS-NOME
+               MOVE DIASMES-MAX(WS-MES-NUM) TO WS-DIAS-NO-MES
+
+               IF WS-MES-NUM EQUAL 02
+                   PERFORM 0002-25-VERIFICAR-BISSEXTO
+                   IF WS-ANO-BISSEXTO
+                       MOVE 29 TO WS-DIAS-NO-MES
+                   END-IF
+               END-IF
+
+               IF WS-DIA-NUM LESS 01 OR WS-DIA-NUM GREATER
+                                                       WS-DIAS-NO-MES
+                   SET WS-DATA-INVALIDA TO TRUE
+                   MOVE "DIA INVALIDO PARA O MES INFORMADO" TO
+                       WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF
+
+           IF WS-DATA-INVALIDA
+               DISPLAY "DATA INVALIDA: " WS-DATA " - "
+                   WS-MOTIVO-REJEICAO
+               PERFORM 0002-30-GRAVAR-EXCECAO-DATA
+           END-IF
+           .
+       0002-20-END.
+      *-----------------------------------------------------------------
+      * 0002-25-VERIFICAR-BISSEXTO
+      * ANO BISSEXTO: DIVISIVEL POR 4 E NAO POR 100, OU DIVISIVEL POR
+      * 400.
+      *-----------------------------------------------------------------
+       0002-25-VERIFICAR-BISSEXTO.
+           MOVE "N" TO WS-SW-BISSEXTO
+           DIVIDE WS-ANO-NUM BY 4 GIVING WS-ANO-QUOCIENTE
+               REMAINDER WS-RESTO-04
+           DIVIDE WS-ANO-NUM BY 100 GIVING WS-ANO-QUOCIENTE
+               REMAINDER WS-RESTO-100
+           DIVIDE WS-ANO-NUM BY 400 GIVING WS-ANO-QUOCIENTE
+               REMAINDER WS-RESTO-400
+
+           IF WS-RESTO-04 EQUAL ZEROS
+               IF WS-RESTO-100 NOT EQUAL ZEROS
+                   SET WS-ANO-BISSEXTO TO TRUE
                ELSE
-                   MOVE "PROGRAMA 02" TO WS-NOME
-                   GO TO 9999-FINALIZAR
+                   IF WS-RESTO-400 EQUAL ZEROS
+                       SET WS-ANO-BISSEXTO TO TRUE
+                   END-IF
                END-IF
+           END-IF
+           .
+       0002-25-END.
+      *-----------------------------------------------------------------
+      * 0002-30-GRAVAR-EXCECAO-DATA
+      * ALEM DE GRAVAR O REGISTRO DE EXCECAO, SINALIZA O PROBLEMA NO
+      * RETURN-CODE DO JOB PARA QUE O STEP QUE CHAMA PROG001A TERMINE
+      * COM RC DIFERENTE DE ZERO, E O STEP SEGUINTE (PROG002) POSSA
+      * SER CONDICIONADO A ISSO NO JCL.
+      *-----------------------------------------------------------------
+       0002-30-GRAVAR-EXCECAO-DATA.
+           MOVE WS-DATA          TO DATEXC-DATA
+           MOVE WS-TIME(1:6)     TO DATEXC-HORA
+           MOVE WS-MOTIVO-REJEICAO TO DATEXC-MOTIVO
+
+           OPEN EXTEND DATEXC-FILE
+           IF WS-FS-DATEXC NOT EQUAL "00"
+               OPEN OUTPUT DATEXC-FILE
+           END-IF
+           WRITE DATEXC-RECORD
+           CLOSE DATEXC-FILE
+
+           MOVE 4 TO RETURN-CODE
+           .
+       0002-30-END.
+      *-----------------------------------------------------------------
+       0003-NOME.
+           DISPLAY "0003-NOME"
+
+           PERFORM 0004-CONDICAO1
+
+           IF WS-DATA-INVALIDA
+               MOVE "9999-FINALIZAR" TO WS-PARAGRAFO-FIM
+               PERFORM 0005-GRAVAR-TRILHA-AUDITORIA
+               GO TO 9999-FINALIZAR
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-TIME3-HOR EQUAL 01 AND WS-TIME3-MIN GREATER 50
+                   MOVE "01" TO WS-COD-REGRA
+               WHEN WS-TIME3-HOR EQUAL 01
+                   MOVE "02" TO WS-COD-REGRA
+               WHEN OTHER
+                   PERFORM 0003-05-VERIFICAR-DATA-ESPECIAL
+                   IF WS-DATA-ESPECIAL
+                       MOVE "03" TO WS-COD-REGRA
+                   ELSE
+                       MOVE "04" TO WS-COD-REGRA
+                   END-IF
+           END-EVALUATE
+
+           PERFORM 0003-10-BUSCAR-SAUDACAO
+
+           IF WS-COD-REGRA EQUAL "04"
+               MOVE "9999-FINALIZAR" TO WS-PARAGRAFO-FIM
+               PERFORM 0005-GRAVAR-TRILHA-AUDITORIA
+               GO TO 9999-FINALIZAR
            END-IF.
 
            DISPLAY "NOME: " WS-NOME
 
-           EVALUATE WS-DATA3-MES
-           WHEN 01
-               MOVE "JANEIRO" TO WS-NOME2
-           WHEN 02
-               MOVE "FEVEREIRO" TO WS-NOME2
-           WHEN 03
-               MOVE "MARÃ‡O" TO WS-NOME2
-           WHEN 04
-               MOVE "ABRIL" TO WS-NOME2
-           WHEN 05
-               MOVE "MAIO" TO WS-NOME2
-           WHEN 06
-               MOVE "JUNHO" TO WS-NOME2
-           WHEN 10
-               MOVE "OUTUBRO" TO WS-NOME2
-           END-EVALUATE
+           PERFORM 0003-15-BUSCAR-NOME-MES
 
            DISPLAY "NOME: " WS-NOME2
 
-           PERFORM 0004-CONDICAO1 UNTIL WS-IND EQUAL 5
+           MOVE "0003-END" TO WS-PARAGRAFO-FIM
+           PERFORM 0005-GRAVAR-TRILHA-AUDITORIA
+           PERFORM 0006-GRAVAR-NOTIFICACAO
            .
        0003-END.
+      *-----------------------------------------------------------------
+      * 0003-05-VERIFICAR-DATA-ESPECIAL
+      * CARREGA (SE AINDA NAO CARREGADO) O ARQUIVO DE CALENDARIO
+      * CALHOLD EM MEMORIA E PROCURA A DATA DO DIA PELA CHAVE COMPLETA
+      * AAAAMMDD, NO LUGAR DO ANTIGO TESTE DE "DIA = 04".
+      *-----------------------------------------------------------------
+       0003-05-VERIFICAR-DATA-ESPECIAL.
+           MOVE "N" TO WS-SW-ESPECIAL
 
-       0004-CONDICAO1.
-           ADD 1 TO WS-IND
+           IF WS-CAL-QTDE EQUAL ZEROS
+               PERFORM 0003-06-CARREGAR-CALENDARIO
+           END-IF
+
+           SET WS-CAL-IDX TO 1
+           PERFORM WS-CAL-QTDE TIMES
+               IF WS-CAL-DATA(WS-CAL-IDX) EQUAL WS-DATA
+                   SET WS-DATA-ESPECIAL TO TRUE
+               END-IF
+               SET WS-CAL-IDX UP BY 1
+           END-PERFORM
+           .
+       0003-05-END.
+      *-----------------------------------------------------------------
+      * 0003-06-CARREGAR-CALENDARIO
+      *-----------------------------------------------------------------
+       0003-06-CARREGAR-CALENDARIO.
+           OPEN INPUT CALHOLD-FILE
+           IF WS-FS-CALHOLD EQUAL "00"
+               PERFORM UNTIL WS-FS-CALHOLD NOT EQUAL "00"
+                   READ CALHOLD-FILE
+                       AT END
+                           MOVE "10" TO WS-FS-CALHOLD
+                       NOT AT END
+                           ADD 1 TO WS-CAL-QTDE
+                           MOVE CALHOLD-DATA TO
+                               WS-CAL-DATA(WS-CAL-QTDE)
+                   END-READ
+               END-PERFORM
+               CLOSE CALHOLD-FILE
+           END-IF
+           .
+       0003-06-END.
+      *-----------------------------------------------------------------
+      * 0003-10-BUSCAR-SAUDACAO
+      * CARREGA (SE AINDA NAO CARREGADO) O ARQUIVO DE SAUDACOES GREETTB
+      * EM MEMORIA E RESOLVE WS-NOME PELO CODIGO DE REGRA ESCOLHIDO
+      * ACIMA, NO LUGAR DOS LITERAIS FIXOS.
+      *-----------------------------------------------------------------
+       0003-10-BUSCAR-SAUDACAO.
+           MOVE SPACES TO WS-NOME
+           SET WS-SW-SAUDACAO-ACHADA TO "N"
+
+           IF WS-GREET-QTDE EQUAL ZEROS
+               PERFORM 0003-11-CARREGAR-SAUDACOES
+           END-IF
 
-           PERFORM VARYING WS-IND1 FROM 1 BY 1 UNTIL WS-IND1 GREATER 2
-               DISPLAY "UNTIL" WS-IND " VARYING" WS-IND1
-               GO TO 0004-END
+           SET WS-GREET-IDX TO 1
+           PERFORM WS-GREET-QTDE TIMES
+               IF WS-GREET-REGRA(WS-GREET-IDX) EQUAL WS-COD-REGRA
+                   MOVE WS-GREET-TEXTO(WS-GREET-IDX) TO WS-NOME
+                   SET WS-SAUDACAO-ACHADA TO TRUE
+               END-IF
+               SET WS-GREET-IDX UP BY 1
+           END-PERFORM
+
+           IF NOT WS-SAUDACAO-ACHADA
+               MOVE "REGRA NAO CADASTRADA" TO WS-NOME
+           END-IF
+           .
+       0003-10-END.
+      *-----------------------------------------------------------------
+      * 0003-11-CARREGAR-SAUDACOES
+      *-----------------------------------------------------------------
+       0003-11-CARREGAR-SAUDACOES.
+           OPEN INPUT GREETTB-FILE
+           IF WS-FS-GREETTB EQUAL "00"
+               PERFORM UNTIL WS-FS-GREETTB NOT EQUAL "00"
+                   READ GREETTB-FILE
+                       AT END
+                           MOVE "10" TO WS-FS-GREETTB
+                       NOT AT END
+                           IF WS-GREET-QTDE EQUAL 100
+                               DISPLAY "GREETTB CHEIA, IGNORADO: "
+                                   GREETTB-COD-REGRA
+                           ELSE
+                               ADD 1 TO WS-GREET-QTDE
+                               MOVE GREETTB-COD-REGRA TO
+                                   WS-GREET-REGRA(WS-GREET-QTDE)
+                               MOVE GREETTB-TEXTO TO
+                                   WS-GREET-TEXTO(WS-GREET-QTDE)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE GREETTB-FILE
+           END-IF
+           .
+       0003-11-END.
+      *-----------------------------------------------------------------
+      * 0003-15-BUSCAR-NOME-MES
+      * PROCURA O MES CORRENTE NA TABELA MESTAB E RESOLVE WS-NOME2 NO
+      * IDIOMA INDICADO POR WS-IDIOMA, NO LUGAR DO EVALUATE QUE SO
+      * COBRIA SETE DOS DOZE MESES.
+      *-----------------------------------------------------------------
+       0003-15-BUSCAR-NOME-MES.
+           MOVE SPACES TO WS-NOME2
+           SET MESTAB-IDX TO 1
+           PERFORM 12 TIMES
+               IF MESTAB-NUM(MESTAB-IDX) EQUAL WS-DATA3-MES
+                   IF WS-IDIOMA EQUAL "EN"
+                       MOVE MESTAB-EN(MESTAB-IDX) TO WS-NOME2
+                   ELSE
+                       MOVE MESTAB-PT(MESTAB-IDX) TO WS-NOME2
+                   END-IF
+               END-IF
+               SET MESTAB-IDX UP BY 1
            END-PERFORM
            .
+       0003-15-END.
+
+      * 0004-CONDICAO1
+      * NUMERO SEQUENCIAL DE LOTE: LE O ULTIMO VALOR EMITIDO EM SEQCTL,
+      * INCREMENTA, GRAVA DE VOLTA E DEIXA O NOVO VALOR EM WS-SEQ-LOTE
+      * PARA SER CARIMBADO NA TRILHA DE AUDITORIA DESTA EXECUCAO.
+      *-----------------------------------------------------------------
+       0004-CONDICAO1.
+           MOVE ZEROS TO WS-SEQ-LOTE
+
+           OPEN INPUT SEQCTL-FILE
+           IF WS-FS-SEQCTL EQUAL "00"
+               READ SEQCTL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SEQCTL-ULTIMO-SEQ TO WS-SEQ-LOTE
+               END-READ
+               CLOSE SEQCTL-FILE
+           END-IF
+
+           ADD 1 TO WS-SEQ-LOTE
+           MOVE WS-SEQ-LOTE TO SEQCTL-ULTIMO-SEQ
+
+           OPEN OUTPUT SEQCTL-FILE
+           WRITE SEQCTL-RECORD
+           CLOSE SEQCTL-FILE
+
+           DISPLAY "NUMERO SEQUENCIAL DE LOTE: " WS-SEQ-LOTE
+           .
        0004-END.
 
-      *----------------------------------------------------------------- 
-       9999-FINALIZAR.  
+      *-----------------------------------------------------------------
+      * 0005-GRAVAR-TRILHA-AUDITORIA
+      * GRAVA UM REGISTRO DA EXECUCAO NA TRILHA DE AUDITORIA (AUDTRL)
+      * PARA A CONCILIACAO DIARIA, COM A DATA, A HORA, OS VALORES
+      * RESOLVIDOS DE WS-NOME/WS-NOME2, O PARAGRAFO DE CONCLUSAO E O
+      * CODIGO DE REGRA QUE RESOLVEU WS-NOME (WS-COD-REGRA) - GRAVADO
+      * PELO CODIGO, NAO PELO TEXTO, PARA QUE O RESUMO DE PROG002
+      * CONTINUE CORRETO MESMO QUE O TEXTO CADASTRADO EM GREETTB SEJA
+      * ALTERADO PELO PROG003.
+      *-----------------------------------------------------------------
+       0005-GRAVAR-TRILHA-AUDITORIA.
+           MOVE WS-DATA          TO AUDTRL-DATA
+           MOVE WS-TIME(1:6)     TO AUDTRL-HORA
+           MOVE WS-NOME          TO AUDTRL-NOME
+           MOVE WS-NOME2         TO AUDTRL-NOME2
+           MOVE WS-PARAGRAFO-FIM TO AUDTRL-PARAGRAFO
+           MOVE WS-SEQ-LOTE      TO AUDTRL-SEQ-LOTE
+           MOVE WS-COD-REGRA     TO AUDTRL-COD-REGRA
+
+           OPEN EXTEND AUDTRL-FILE
+           IF WS-FS-AUDTRL NOT EQUAL "00"
+               OPEN OUTPUT AUDTRL-FILE
+           END-IF
+           WRITE AUDTRL-RECORD
+           CLOSE AUDTRL-FILE
+           .
+       0005-END.
+
+      *-----------------------------------------------------------------
+      * 0006-GRAVAR-NOTIFICACAO
+      * GRAVA O ARQUIVO DE INTERFACE PARA OS JOBS A JUSANTE QUE HOJE
+      * LEEM O SYSOUT DESTE PROGRAMA.
+      *-----------------------------------------------------------------
+       0006-GRAVAR-NOTIFICACAO.
+           MOVE WS-DATA      TO NOTIFY-DATA
+           MOVE WS-TIME(1:6) TO NOTIFY-HORA
+           MOVE WS-NOME      TO NOTIFY-NOME
+           MOVE WS-NOME2     TO NOTIFY-NOME2
+
+           OPEN EXTEND NOTIFY-FILE
+           IF WS-FS-NOTIFY NOT EQUAL "00"
+               OPEN OUTPUT NOTIFY-FILE
+           END-IF
+           WRITE NOTIFY-RECORD
+           CLOSE NOTIFY-FILE
+           .
+       0006-END.
+
+      *-----------------------------------------------------------------
+       9999-FINALIZAR.
            DISPLAY "FIM DO PROGRAMA" 
            STOP RUN
            .  
