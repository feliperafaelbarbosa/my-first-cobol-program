@@ -0,0 +1,9 @@
+      ******************************************************************
+      * COPYBOOK: CALHOLD.cpy
+      * OBJETIVO: LAYOUT DO ARQUIVO DE CALENDARIO/EXCECOES (FERIADOS E
+      *           DATAS ESPECIAIS) USADO POR PROG001A.
+      * CHAVE: DATA COMPLETA AAAAMMDD (NAO APENAS O DIA).
+      ******************************************************************
+       01 CALHOLD-RECORD.
+           05 CALHOLD-DATA        PIC X(08).
+           05 CALHOLD-DESCRICAO   PIC X(25).
