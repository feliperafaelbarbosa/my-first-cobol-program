@@ -0,0 +1,24 @@
+      ******************************************************************
+      * COPYBOOK: MESTAB.cpy
+      * OBJETIVO: TABELA DE NOMES DE MES, POR NUMERO DO MES E IDIOMA,
+      *           USADA POR 0003-NOME NO LUGAR DO EVALUATE FIXO EM
+      *           PORTUGUES. IDIOMA "PT" = PORTUGUES, "EN" = INGLES.
+      ******************************************************************
+       01 MESTAB-DADOS.
+           05 FILLER PIC X(24) VALUE "01JANEIRO    JANUARY    ".
+           05 FILLER PIC X(24) VALUE "02FEVEREIRO  FEBRUARY   ".
+           05 FILLER PIC X(24) VALUE "03MARÇO     MARCH      ".
+           05 FILLER PIC X(24) VALUE "04ABRIL      APRIL      ".
+           05 FILLER PIC X(24) VALUE "05MAIO       MAY        ".
+           05 FILLER PIC X(24) VALUE "06JUNHO      JUNE       ".
+           05 FILLER PIC X(24) VALUE "07JULHO      JULY       ".
+           05 FILLER PIC X(24) VALUE "08AGOSTO     AUGUST     ".
+           05 FILLER PIC X(24) VALUE "09SETEMBRO   SEPTEMBER  ".
+           05 FILLER PIC X(24) VALUE "10OUTUBRO    OCTOBER    ".
+           05 FILLER PIC X(24) VALUE "11NOVEMBRO   NOVEMBER   ".
+           05 FILLER PIC X(24) VALUE "12DEZEMBRO   DECEMBER   ".
+       01 MESTAB-TABELA REDEFINES MESTAB-DADOS.
+           05 MESTAB-ITEM OCCURS 12 TIMES INDEXED BY MESTAB-IDX.
+               10 MESTAB-NUM      PIC X(02).
+               10 MESTAB-PT       PIC X(11).
+               10 MESTAB-EN       PIC X(11).
