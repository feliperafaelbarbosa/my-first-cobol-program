@@ -0,0 +1,12 @@
+      ******************************************************************
+      * COPYBOOK: DATEXC.cpy
+      * OBJETIVO: LAYOUT DO ARQUIVO DE EXCECOES DE DATA INVALIDA
+      *           (DATEXC), GRAVADO QUANDO A DATA ACEITA DO SISTEMA NAO
+      *           FOR UMA DATA DE CALENDARIO VALIDA.
+      ******************************************************************
+       01 DATEXC-RECORD.
+           05 DATEXC-DATA         PIC X(08).
+      *        AAAAMMDD REJEITADA
+           05 DATEXC-HORA         PIC X(06).
+      *        HHMMSS DA EXECUCAO QUE DETECTOU O PROBLEMA
+           05 DATEXC-MOTIVO       PIC X(35).
