@@ -0,0 +1,9 @@
+      ******************************************************************
+      * COPYBOOK: RPTPARM.cpy
+      * OBJETIVO: LAYOUT DO CARTAO DE PARAMETRO DO PROG002, INDICANDO O
+      *           ANO/MES (AAAAMM) DO RESUMO A SER EXTRAIDO DA TRILHA
+      *           DE AUDITORIA AUDTRL. QUANDO EM BRANCO, O PROG002 USA
+      *           O ANO/MES CORRENTE DO RELOGIO DO SISTEMA.
+      ******************************************************************
+       01 RPTPARM-RECORD.
+           05 RPTPARM-ANO-MES     PIC X(06).
