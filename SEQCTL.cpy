@@ -0,0 +1,7 @@
+      ******************************************************************
+      * COPYBOOK: SEQCTL.cpy
+      * OBJETIVO: LAYOUT DO ARQUIVO DE CONTROLE DO NUMERO SEQUENCIAL DE
+      *           LOTE (SEQCTL). CONTEM O ULTIMO NUMERO EMITIDO.
+      ******************************************************************
+       01 SEQCTL-RECORD.
+           05 SEQCTL-ULTIMO-SEQ   PIC 9(08).
